@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGIUTIL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-REQUEST-LENGTH PIC 9(4).
+       01 WS-SCAN-POINTER PIC 9(4).
+       01 WS-PAIR PIC X(1100).
+       01 WS-PAIR-NAME PIC X(32).
+       01 WS-PAIR-VALUE PIC X(1024).
+       01 WS-DECODED-VALUE PIC X(1024).
+       01 WS-HEX-CHAR PIC X.
+       01 WS-NIBBLE-VALUE PIC 9(2) COMP.
+       01 WS-HIGH-NIBBLE PIC 9(2) COMP.
+       01 WS-LOW-NIBBLE PIC 9(2) COMP.
+       01 WS-BYTE-VALUE PIC 9(3) COMP.
+       01 WS-SRC-INDEX PIC 9(4) COMP.
+       01 WS-DST-INDEX PIC 9(4) COMP.
+       01 WS-SRC-LENGTH PIC 9(4) COMP.
+       01 WS-CURRENT-CHAR PIC X.
+       01 WS-DONE-SWITCH PIC X.
+           88 SCAN-DONE VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY cgiutildata.
+
+      * -------------------------------------------------------------- *
+
+       PROCEDURE DIVISION USING REQUEST-PARAMETERS.
+
+           MOVE SPACES TO PARAMETER-VALUE
+           MOVE "N" TO WS-DONE-SWITCH
+           MOVE 1 TO WS-SCAN-POINTER
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(REQUEST-STRING))
+               TO WS-REQUEST-LENGTH
+
+           PERFORM UNTIL SCAN-DONE
+               OR WS-SCAN-POINTER > WS-REQUEST-LENGTH
+               MOVE SPACES TO WS-PAIR
+               UNSTRING REQUEST-STRING DELIMITED BY "&"
+                   INTO WS-PAIR
+                   WITH POINTER WS-SCAN-POINTER
+               END-UNSTRING
+
+               MOVE SPACES TO WS-PAIR-NAME WS-PAIR-VALUE
+               UNSTRING WS-PAIR DELIMITED BY "="
+                   INTO WS-PAIR-NAME WS-PAIR-VALUE
+               END-UNSTRING
+
+               IF FUNCTION TRIM(WS-PAIR-NAME) =
+                   FUNCTION TRIM(PARAMETER-NAME) THEN
+                   PERFORM URL-DECODE-VALUE
+                   MOVE WS-DECODED-VALUE TO PARAMETER-VALUE
+                   MOVE "Y" TO WS-DONE-SWITCH
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      * ------------------------HEX-DIGIT------------------------------ *
+      * Converts one hex digit character to its 0-15 numeric value.    *
+       HEX-DIGIT-TO-VALUE SECTION.
+           EVALUATE TRUE
+               WHEN WS-HEX-CHAR >= "0" AND WS-HEX-CHAR <= "9"
+                   COMPUTE WS-NIBBLE-VALUE =
+                       FUNCTION ORD(WS-HEX-CHAR) - FUNCTION ORD("0")
+               WHEN WS-HEX-CHAR >= "A" AND WS-HEX-CHAR <= "F"
+                   COMPUTE WS-NIBBLE-VALUE =
+                       FUNCTION ORD(WS-HEX-CHAR) - FUNCTION ORD("A") + 10
+               WHEN WS-HEX-CHAR >= "a" AND WS-HEX-CHAR <= "f"
+                   COMPUTE WS-NIBBLE-VALUE =
+                       FUNCTION ORD(WS-HEX-CHAR) - FUNCTION ORD("a") + 10
+               WHEN OTHER
+                   MOVE 0 TO WS-NIBBLE-VALUE
+           END-EVALUATE
+           EXIT.
+
+      * ------------------------DECODE---------------------------------- *
+      * Turns a form-urlencoded value (space as '+', bytes as '%XX')   *
+      * back into ordinary text.                                       *
+       URL-DECODE-VALUE SECTION.
+
+           MOVE SPACES TO WS-DECODED-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PAIR-VALUE))
+               TO WS-SRC-LENGTH
+           MOVE 1 TO WS-SRC-INDEX
+           MOVE 1 TO WS-DST-INDEX
+
+           PERFORM UNTIL WS-SRC-INDEX > WS-SRC-LENGTH
+               MOVE WS-PAIR-VALUE(WS-SRC-INDEX:1) TO WS-CURRENT-CHAR
+
+               EVALUATE TRUE
+                   WHEN WS-CURRENT-CHAR = "+"
+                       MOVE " " TO WS-DECODED-VALUE(WS-DST-INDEX:1)
+                       ADD 1 TO WS-SRC-INDEX
+                   WHEN WS-CURRENT-CHAR = "%" AND
+                        WS-SRC-INDEX + 2 <= WS-SRC-LENGTH
+                       MOVE WS-PAIR-VALUE(WS-SRC-INDEX + 1:1)
+                           TO WS-HEX-CHAR
+                       PERFORM HEX-DIGIT-TO-VALUE
+                       MOVE WS-NIBBLE-VALUE TO WS-HIGH-NIBBLE
+                       MOVE WS-PAIR-VALUE(WS-SRC-INDEX + 2:1)
+                           TO WS-HEX-CHAR
+                       PERFORM HEX-DIGIT-TO-VALUE
+                       MOVE WS-NIBBLE-VALUE TO WS-LOW-NIBBLE
+                       COMPUTE WS-BYTE-VALUE =
+                           (WS-HIGH-NIBBLE * 16) + WS-LOW-NIBBLE
+                       MOVE FUNCTION CHAR(WS-BYTE-VALUE + 1)
+                           TO WS-DECODED-VALUE(WS-DST-INDEX:1)
+                       ADD 3 TO WS-SRC-INDEX
+                   WHEN OTHER
+                       MOVE WS-CURRENT-CHAR
+                           TO WS-DECODED-VALUE(WS-DST-INDEX:1)
+                       ADD 1 TO WS-SRC-INDEX
+               END-EVALUATE
+
+               ADD 1 TO WS-DST-INDEX
+           END-PERFORM
+
+           EXIT.
+
+       END PROGRAM CGIUTIL.
