@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOREPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TDLIST ASSIGN TO "todolist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID IN TDLIST-FILE
+               FILE STATUS IS WS-TDLIST-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "todoreport.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TDLIST.
+       01 TDLIST-FILE.
+           COPY tdlistrec.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-TDLIST.
+           COPY tdlistrec.
+       01 WS-TDLIST-STATUS PIC 99.
+       01 WS-EOF PIC A(1).
+       01 WS-TODAY PIC 9(8).
+       01 WS-DUE-DATE-NUMERIC PIC 9(8).
+       01 WS-OPEN-COUNT PIC 9(5).
+       01 WS-DONE-COUNT PIC 9(5).
+       01 WS-OVERDUE-COUNT PIC 9(5).
+       01 WS-CURRENT-PRIORITY PIC X(1).
+       01 WS-PRIORITY-LABEL PIC X(9).
+       01 WS-LINE-COUNT PIC 99.
+       01 WS-LINES-PER-PAGE PIC 99 VALUE 40.
+       01 WS-PAGE-NUMBER PIC 999.
+       01 WS-DETAIL-LINE.
+           05 WS-DETAIL-ID PIC 9(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DETAIL-CONTENT PIC X(45).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DETAIL-DUE PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DETAIL-STATUS PIC X(4).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DETAIL-OVERDUE PIC X(7).
+
+      * -------------------------------------------------------------- *
+      * Batch job: reads TDLIST and writes a paginated report to      *
+      * todoreport.txt - open/done/overdue counts up front, then the  *
+      * items themselves grouped by priority - suitable for printing *
+      * and handing to a supervisor at end of shift.                  *
+      * -------------------------------------------------------------- *
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE 0 TO WS-PAGE-NUMBER
+           MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+
+           PERFORM COUNT-ITEM-TOTALS
+           PERFORM PRINT-SUMMARY
+
+           MOVE "H" TO WS-CURRENT-PRIORITY
+           MOVE "HIGH" TO WS-PRIORITY-LABEL
+           PERFORM PRINT-PRIORITY-SECTION
+
+           MOVE "M" TO WS-CURRENT-PRIORITY
+           MOVE "MEDIUM" TO WS-PRIORITY-LABEL
+           PERFORM PRINT-PRIORITY-SECTION
+
+           MOVE "L" TO WS-CURRENT-PRIORITY
+           MOVE "LOW" TO WS-PRIORITY-LABEL
+           PERFORM PRINT-PRIORITY-SECTION
+
+           CLOSE REPORT-FILE
+
+           GOBACK.
+
+      * ------------------------COUNT-TOTALS---------------------------*
+       COUNT-ITEM-TOTALS SECTION.
+
+           MOVE 0 TO WS-OPEN-COUNT
+           MOVE 0 TO WS-DONE-COUNT
+           MOVE 0 TO WS-OVERDUE-COUNT
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               MOVE "N" TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF ITEM-STATUS IN WS-TDLIST = "D" THEN
+                               ADD 1 TO WS-DONE-COUNT
+                           ELSE
+                               ADD 1 TO WS-OPEN-COUNT
+                               MOVE ITEM-DUE-DATE IN WS-TDLIST
+                                   TO WS-DUE-DATE-NUMERIC
+                               IF WS-DUE-DATE-NUMERIC < WS-TODAY THEN
+                                   ADD 1 TO WS-OVERDUE-COUNT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TDLIST
+           END-IF
+           EXIT.
+
+      * ------------------------SUMMARY--------------------------------*
+       PRINT-SUMMARY SECTION.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "OPEN ITEMS....: " DELIMITED BY SIZE
+               WS-OPEN-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "DONE ITEMS....: " DELIMITED BY SIZE
+               WS-DONE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "OVERDUE ITEMS.: " DELIMITED BY SIZE
+               WS-OVERDUE-COUNT DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           EXIT.
+
+      * ------------------------PRIORITY-SECTION-----------------------*
+      * Lists every item at WS-CURRENT-PRIORITY; called once per       *
+      * priority so the report shows HIGH, then MEDIUM, then LOW.      *
+       PRINT-PRIORITY-SECTION SECTION.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "PRIORITY: " DELIMITED BY SIZE
+               WS-PRIORITY-LABEL DELIMITED BY SIZE
+               INTO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               MOVE "N" TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           IF ITEM-PRIORITY IN WS-TDLIST =
+                               WS-CURRENT-PRIORITY THEN
+                               PERFORM PRINT-ITEM-DETAIL-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE TDLIST
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           EXIT.
+
+      * ------------------------DETAIL-LINE----------------------------*
+       PRINT-ITEM-DETAIL-LINE SECTION.
+
+           MOVE ITEM-ID IN WS-TDLIST TO WS-DETAIL-ID
+           MOVE FUNCTION TRIM(ITEM-CONTENT IN WS-TDLIST)
+               TO WS-DETAIL-CONTENT
+           MOVE ITEM-DUE-DATE IN WS-TDLIST TO WS-DETAIL-DUE
+           MOVE SPACES TO WS-DETAIL-OVERDUE
+
+           IF ITEM-STATUS IN WS-TDLIST = "D" THEN
+               MOVE "DONE" TO WS-DETAIL-STATUS
+           ELSE
+               MOVE "OPEN" TO WS-DETAIL-STATUS
+               MOVE ITEM-DUE-DATE IN WS-TDLIST TO WS-DUE-DATE-NUMERIC
+               IF WS-DUE-DATE-NUMERIC < WS-TODAY THEN
+                   MOVE "OVERDUE" TO WS-DETAIL-OVERDUE
+               END-IF
+           END-IF
+
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           PERFORM WRITE-REPORT-LINE
+
+           EXIT.
+
+      * ------------------------WRITE-LINE-----------------------------*
+      * Starts a fresh page once WS-LINES-PER-PAGE lines have gone out *
+      * on the current one.                                            *
+       WRITE-REPORT-LINE SECTION.
+
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE THEN
+               PERFORM PRINT-PAGE-HEADING
+           END-IF
+
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           EXIT.
+
+      * ------------------------PAGE-HEADING---------------------------*
+       PRINT-PAGE-HEADING SECTION.
+
+           ADD 1 TO WS-PAGE-NUMBER
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TODO LIST DAILY REPORT   DATE: " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               "   PAGE: " DELIMITED BY SIZE
+               WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE 2 TO WS-LINE-COUNT
+
+           EXIT.
+
+      * -------------------------------------------------------------- *
+
+       END PROGRAM TODOREPORT.
