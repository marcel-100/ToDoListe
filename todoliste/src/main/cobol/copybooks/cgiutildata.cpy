@@ -0,0 +1,9 @@
+      * ------------------------------------------------------------------ *
+      * CGIUTILDATA                                                       *
+      * Linkage block passed to CGIUTIL: the raw request string in,      *
+      * the wanted parameter name in, the decoded parameter value out.   *
+      * ------------------------------------------------------------------ *
+       01  REQUEST-PARAMETERS.
+           05  REQUEST-STRING                   PIC X(2048).
+           05  PARAMETER-NAME                   PIC X(32).
+           05  PARAMETER-VALUE                  PIC X(1024).
