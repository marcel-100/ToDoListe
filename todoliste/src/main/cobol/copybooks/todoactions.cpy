@@ -0,0 +1,13 @@
+      * ------------------------------------------------------------------ *
+      * TODOACTIONS                                                       *
+      * Action code shared between TODOHANDLER and TODOLISTE.             *
+      * ------------------------------------------------------------------ *
+       01  TODO-ACTION                          PIC X(15).
+           88  ACTION-SHOW                      VALUE "show".
+           88  ACTION-ADD                       VALUE "add".
+           88  ACTION-DELETE                    VALUE "delete".
+           88  ACTION-DELETE-ITEM               VALUE "delete-item".
+           88  ACTION-EDIT-ITEM                 VALUE "edit-item".
+           88  ACTION-MOVE-ITEM                 VALUE "move-item".
+           88  ACTION-TOGGLE-DONE               VALUE "toggle-done".
+           88  ACTION-SEARCH                    VALUE "search".
