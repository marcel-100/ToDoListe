@@ -0,0 +1,20 @@
+      * ------------------------------------------------------------------ *
+      * TDLISTREC                                                         *
+      * One TDLIST record. Shared by every program that opens TDLIST or  *
+      * its archive, so the layout only has to change in one place.      *
+      * ------------------------------------------------------------------ *
+           05  ITEM-ID                          PIC 9(5).
+           05  ITEM-CONTENT                     PIC X(1024).
+           05  ITEM-STATUS                      PIC X(1).
+               88  ITEM-IS-OPEN                 VALUE "O".
+               88  ITEM-IS-DONE                 VALUE "D".
+           05  ITEM-PRIORITY                    PIC X(1).
+               88  PRIORITY-IS-HIGH              VALUE "H".
+               88  PRIORITY-IS-MEDIUM            VALUE "M".
+               88  PRIORITY-IS-LOW               VALUE "L".
+           05  ITEM-DUE-DATE                    PIC X(8).
+           05  ITEM-RECURRENCE-CODE             PIC X(1).
+               88  RECURS-NONE                   VALUE "N".
+               88  RECURS-DAILY                  VALUE "D".
+               88  RECURS-WEEKLY                 VALUE "W".
+               88  RECURS-MONTHLY                VALUE "M".
