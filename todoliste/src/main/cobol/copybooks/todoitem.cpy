@@ -0,0 +1,7 @@
+      * ------------------------------------------------------------------ *
+      * TODOITEM                                                          *
+      * The first free-form parameter passed down to TODOLISTE: new item  *
+      * content on ACTION-ADD, the item id (as text) on every other       *
+      * action that targets a single existing item.                      *
+      * ------------------------------------------------------------------ *
+       01  NEW-TODO-ITEM                        PIC X(1024).
