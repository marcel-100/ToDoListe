@@ -1,263 +1,883 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TODOLISTE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT TDLIST ASSIGN TO 'todolist.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT PRINT-FILE ASSIGN TO 'todolist.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD TDLIST.
-       01 TDLIST-FILE.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-CONTENT PIC X(1024).
-
-       WORKING-STORAGE SECTION.
-       01 TEMP-FIELDS.
-           05 ITEM-TO-DELETE PIC 99999.
-           05 NUMBER-OF-TODOS PIC 99999.
-               88 LIST-IS-EMPTY VALUE ZERO.
-           05 COUNTER PIC 99999.
-           05 TODOLISTE.
-               07 TODO-ITEM PIC X(1024) OCCURS 99999.
-       01 WS-EOF PIC A(1).
-       01 WS-TDLIST.
-           05 ITEM-ID PIC 9(5).
-           05 ITEM-CONTENT PIC X(1024).
-
-       LINKAGE SECTION.
-       COPY todoactions.
-       COPY todoitem.
-           01 PARAMETER-VALUE-2 PIC X(1024).
-
-      * ------------------------ACTION-------------------------------- *
-
-       PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM
-           PARAMETER-VALUE-2.
-
-           PERFORM COUNT-LINES-IN-FILE
-
-           EVALUATE TRUE
-               WHEN ACTION-SHOW
-                   PERFORM READ-TODOLIST-FROM-FILE-AS-JSON
-               WHEN ACTION-ADD
-                   PERFORM ADD-NEW-TODO-ITEM
-               WHEN ACTION-DELETE
-                   PERFORM CLEAR-LIST
-               WHEN ACTION-DELETE-ITEM
-                   PERFORM DELETE-ITEM
-               WHEN ACTION-EDIT-ITEM
-                   PERFORM EDIT-ITEM
-               WHEN ACTION-MOVE-ITEM
-                   PERFORM MOVE-ITEM
-           END-EVALUATE
-
-           GOBACK.
-
-      * ------------------------ADD----------------------------------- *
-       ADD-NEW-TODO-ITEM SECTION.
-
-           ADD 1 TO NUMBER-OF-TODOS
-
-           MOVE NEW-TODO-ITEM
-            TO TODO-ITEM (NUMBER-OF-TODOS)
-           MOVE NUMBER-OF-TODOS
-            TO ITEM-ID IN WS-TDLIST
-           MOVE NEW-TODO-ITEM
-            TO ITEM-CONTENT IN WS-TDLIST
-
-           OPEN EXTEND TDLIST
-           WRITE TDLIST-FILE FROM WS-TDLIST
-           CLOSE TDLIST
-
-           EXIT.
-
-      * ------------------------CLEAR--------------------------------- *
-       CLEAR-LIST SECTION.
-
-           OPEN OUTPUT TDLIST
-           CLOSE TDLIST
-           EXIT.
-
-      * ------------------------DISPLAY------------------------------- *
-       DISPLAY-ITEM SECTION.
-
-           DISPLAY
-               '<li>'
-               '<input type="button" value="×" '
-                   'onclick="deleteItem('
-                   ITEM-ID IN WS-TDLIST
-               ');"/> '
-                   ITEM-CONTENT IN WS-TDLIST  '</li>'
-       EXIT.
-
-      * ------------------------WRITE--------------------------------- *
-       WRITE-FILE SECTION.
-
-              OPEN OUTPUT TDLIST
-                  PERFORM VARYING COUNTER FROM 1 BY 1
-                  UNTIL COUNTER > NUMBER-OF-TODOS
-                      MOVE COUNTER
-                       TO ITEM-ID IN WS-TDLIST
-                      MOVE TODO-ITEM (COUNTER)
-                       TO ITEM-CONTENT IN WS-TDLIST
-                      WRITE TDLIST-FILE FROM WS-TDLIST
-                  END-PERFORM
-              CLOSE TDLIST
-
-       EXIT.
-
-      * ------------------------MOVE---------------------------------- *
-       MOVE-ITEM SECTION.
-           PERFORM READ-TODOLIST-FROM-FILE-TO-RAM
-
-           COMPUTE ITEM-TO-DELETE = FUNCTION NUMVAL(NEW-TODO-ITEM)
-
-
-
-           DISPLAY NEW-TODO-ITEM UPON SYSERR
-           DISPLAY PARAMETER-VALUE-2 UPON SYSERR
-
-           MOVE TODO-ITEM(ITEM-TO-DELETE)
-            TO ITEM-CONTENT IN WS-TDLIST
-
-           IF PARAMETER-VALUE-2 = "up" AND ITEM-TO-DELETE > 1 THEN
-               MOVE TODO-ITEM(ITEM-TO-DELETE - 1)
-               TO TODO-ITEM(ITEM-TO-DELETE)
-               MOVE ITEM-CONTENT IN WS-TDLIST
-               TO TODO-ITEM(ITEM-TO-DELETE - 1)
-           END-IF
-
-           IF PARAMETER-VALUE-2 = "down" AND
-               ITEM-TO-DELETE < NUMBER-OF-TODOS THEN
-
-               MOVE TODO-ITEM(ITEM-TO-DELETE + 1)
-               TO TODO-ITEM(ITEM-TO-DELETE)
-               MOVE ITEM-CONTENT IN WS-TDLIST
-               TO TODO-ITEM(ITEM-TO-DELETE + 1)
-           END-IF
-
-           PERFORM WRITE-FILE
-
-       EXIT.
-
-      *v3 == der dritte Parameter
-      *ITEM-TO-DELETE == die ID
-
-      * ------------------------DELETE-------------------------------- *
-       DELETE-ITEM SECTION.
-           PERFORM READ-TODOLIST-FROM-FILE-TO-RAM
-           COMPUTE ITEM-TO-DELETE = FUNCTION NUMVAL(NEW-TODO-ITEM)
-           PERFORM WITH TEST AFTER
-               VARYING COUNTER FROM ITEM-TO-DELETE BY 1
-                UNTIL COUNTER = NUMBER-OF-TODOS
-               MOVE TODO-ITEM(COUNTER + 1)
-                TO TODO-ITEM(COUNTER)
-           END-PERFORM
-           SUBTRACT 1 FROM NUMBER-OF-TODOS GIVING NUMBER-OF-TODOS
-           PERFORM WRITE-FILE
-
-       EXIT.
-
-      * ------------------------EDIT---------------------------------- *
-       EDIT-ITEM SECTION.
-           PERFORM READ-TODOLIST-FROM-FILE-TO-RAM
-           COMPUTE ITEM-TO-DELETE = FUNCTION NUMVAL(NEW-TODO-ITEM)
-           MOVE PARAMETER-VALUE-2 TO TODO-ITEM(ITEM-TO-DELETE)
-           PERFORM WRITE-FILE
-       EXIT.
-
-      * ------------------------READ---------------------------------- *
-       READ-TODOLIST-FROM-FILE SECTION.
-
-           OPEN INPUT TDLIST
-           MOVE "N" TO WS-EOF
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ TDLIST INTO WS-TDLIST
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END PERFORM DISPLAY-ITEM
-               END-READ
-           END-PERFORM
-
-           CLOSE TDLIST
-       EXIT.
-
-      * ------------------------READ-JSON----------------------------- *
-       READ-TODOLIST-FROM-FILE-AS-JSON SECTION.
-           OPEN INPUT TDLIST
-           MOVE "N" TO WS-EOF
-           MOVE 0 TO COUNTER
-
-           DISPLAY '{ "items" : ['
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ TDLIST INTO WS-TDLIST
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF COUNTER = 0 THEN
-                           DISPLAY '  "' WITH NO ADVANCING
-                       ELSE
-                           DISPLAY ', '
-                           DISPLAY '  "' WITH NO ADVANCING
-                       END-IF
-                       DISPLAY
-                           FUNCTION TRIM(ITEM-CONTENT IN WS-TDLIST) '"'
-                            WITH NO ADVANCING
-                       ADD 1 TO COUNTER
-               END-READ
-           END-PERFORM
-
-           DISPLAY ''
-           DISPLAY ']}'
-
-           CLOSE TDLIST
-           EXIT.
-
-      * ------------------------READ-RAM------------------------------ *
-
-       READ-TODOLIST-FROM-FILE-TO-RAM SECTION.
-
-           OPEN INPUT TDLIST
-           MOVE "N" TO WS-EOF
-
-           MOVE 1 TO COUNTER
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ TDLIST INTO WS-TDLIST
-                   AT END MOVE 'Y' TO WS-EOF
-                   NOT AT END MOVE ITEM-CONTENT IN WS-TDLIST
-                    TO TODO-ITEM(COUNTER)
-                    ADD 1 TO COUNTER
-               END-READ
-           END-PERFORM
-
-           CLOSE TDLIST
-           EXIT.
-
-      * ------------------------COUNT--------------------------------- *
-
-       COUNT-LINES-IN-FILE SECTION.
-
-           OPEN INPUT TDLIST
-           MOVE "N" TO WS-EOF
-
-           PERFORM UNTIL WS-EOF = "Y"
-               READ TDLIST INTO WS-TDLIST
-                   AT END MOVE "Y" TO WS-EOF
-                   NOT AT END ADD 1 TO NUMBER-OF-TODOS
-               END-READ
-           END-PERFORM
-
-           CLOSE TDLIST
-
-           EXIT.
-
-      * -------------------------------------------------------------- *
-
-       END PROGRAM TODOLISTE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODOLISTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TDLIST ASSIGN TO WS-LIST-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID IN TDLIST-FILE
+               FILE STATUS IS WS-TDLIST-STATUS.
+           SELECT TDLIST-ARCHIVE ASSIGN TO WS-ARCHIVE-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TDLIST.
+       01 TDLIST-FILE.
+           COPY tdlistrec.
+
+       FD TDLIST-ARCHIVE.
+       01 TDLIST-ARCHIVE-FILE.
+           COPY tdlistrec.
+
+      * SORT-WORK-FILE backs SORT-TABLE-BY-URGENCY's SORT statement -  *
+      * SW-PRIORITY-RANK is the numeric 1/2/3 stand-in for H/M/L, so   *
+      * priority sorts correctly alongside the due date in one pass.  *
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-ITEM-DUE-DATE PIC X(8).
+           05 SW-PRIORITY-RANK PIC 9.
+           05 SW-ITEM-ID PIC 9(5).
+           05 SW-ITEM-CONTENT PIC X(1024).
+           05 SW-ITEM-STATUS PIC X(1).
+           05 SW-ITEM-PRIORITY PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 TEMP-FIELDS.
+           05 ITEM-TO-DELETE PIC 99999.
+           05 NEIGHBOR-ITEM-ID PIC 99999.
+           05 NUMBER-OF-TODOS PIC 99999.
+               88 LIST-IS-EMPTY VALUE ZERO.
+           05 COUNTER PIC 99999.
+           05 WS-NEIGHBOR-FOUND PIC X(1).
+       01 SHIFT-FIELDS.
+           05 SHIFT-CONTENT PIC X(1024).
+           05 SHIFT-STATUS PIC X(1).
+           05 SHIFT-PRIORITY PIC X(1).
+           05 SHIFT-DUE-DATE PIC X(8).
+           05 SHIFT-RECURRENCE PIC X(1).
+           05 NEIGHBOR-CONTENT PIC X(1024).
+           05 NEIGHBOR-STATUS PIC X(1).
+           05 NEIGHBOR-PRIORITY PIC X(1).
+           05 NEIGHBOR-DUE-DATE PIC X(8).
+           05 NEIGHBOR-RECURRENCE PIC X(1).
+       01 WS-EOF PIC A(1).
+       01 WS-TDLIST.
+           COPY tdlistrec.
+       01 WS-TDLIST-STATUS PIC 99.
+       01 WS-MAX-ITEM-ID PIC 9(5).
+       01 WS-TODAY PIC 9(8).
+       01 WS-LIST-FILE-NAME PIC X(64).
+       01 WS-ARCHIVE-FILE-NAME PIC X(64).
+       01 WS-SAFE-LIST-NAME PIC X(20).
+       01 WS-LIST-NAME-LENGTH PIC 9(4).
+       01 WS-LIST-NAME-INDEX PIC 9(4).
+       01 WS-LIST-NAME-CHAR PIC X.
+       01 WS-LIST-NAME-IS-VALID PIC X.
+           88 LIST-NAME-IS-VALID VALUE "Y".
+       01 SORT-FIELDS.
+           05 SORT-COUNT PIC 99999.
+           05 SORT-ITEM-ID PIC 9(5) OCCURS 99999.
+           05 SORT-ITEM-CONTENT PIC X(1024) OCCURS 99999.
+           05 SORT-ITEM-STATUS PIC X(1) OCCURS 99999.
+           05 SORT-ITEM-PRIORITY PIC X(1) OCCURS 99999.
+           05 SORT-ITEM-DUE-DATE PIC X(8) OCCURS 99999.
+       01 PRIORITY-RANK-CHAR PIC X.
+       01 PRIORITY-RANK-VALUE PIC 9.
+       01 WS-SORT-EOF PIC A(1).
+       01 WS-SEARCH-QUERY PIC X(1024).
+       01 WS-QUERY-LENGTH PIC 9(4).
+       01 WS-CONTAINS-COUNT PIC 9(4).
+       01 WS-MATCHES-SHOWN PIC 99999.
+       01 WS-ESCAPED-CONTENT PIC X(2048).
+       01 WS-ESCAPE-SRC-CONTENT PIC X(1024).
+       01 WS-ESCAPE-SRC-LENGTH PIC 9(4).
+       01 WS-ESCAPE-SRC-INDEX PIC 9(4).
+       01 WS-ESCAPE-DST-INDEX PIC 9(4).
+       01 WS-ESCAPE-CHAR PIC X.
+       01 WS-TRIMMED-ID-TEXT PIC X(10).
+       01 WS-TRIMMED-ID-LENGTH PIC 9(4).
+       01 WS-ID-IS-VALID PIC X.
+           88 ITEM-ID-IS-VALID VALUE "Y".
+       01 WS-ADD-SUCCEEDED PIC X.
+           88 ADD-ITEM-SUCCEEDED VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY todoactions.
+       COPY todoitem.
+           01 PARAMETER-VALUE-2 PIC X(1024).
+           01 PARAMETER-VALUE-3 PIC X(1024).
+           01 PARAMETER-VALUE-4 PIC X(1024).
+           01 PARAMETER-VALUE-5 PIC X(1024).
+           01 PARAMETER-VALUE-6 PIC X(1024).
+
+      * ------------------------ACTION-------------------------------- *
+
+       PROCEDURE DIVISION USING TODO-ACTION NEW-TODO-ITEM
+           PARAMETER-VALUE-2 PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           PARAMETER-VALUE-5 PARAMETER-VALUE-6.
+
+           PERFORM VALIDATE-LIST-NAME
+
+           PERFORM BUILD-LIST-FILE-NAME
+
+           PERFORM COUNT-LINES-IN-FILE
+
+           EVALUATE TRUE
+               WHEN ACTION-SHOW
+                   PERFORM READ-TODOLIST-FROM-FILE-AS-JSON
+               WHEN ACTION-ADD
+                   PERFORM ADD-NEW-TODO-ITEM
+               WHEN ACTION-DELETE
+                   PERFORM CLEAR-LIST
+               WHEN ACTION-DELETE-ITEM
+                   PERFORM DELETE-ITEM
+               WHEN ACTION-EDIT-ITEM
+                   PERFORM EDIT-ITEM
+               WHEN ACTION-MOVE-ITEM
+                   PERFORM MOVE-ITEM
+               WHEN ACTION-TOGGLE-DONE
+                   PERFORM TOGGLE-ITEM-DONE
+               WHEN ACTION-SEARCH
+                   PERFORM SEARCH-TODOLIST-BY-KEYWORD
+           END-EVALUATE
+
+           GOBACK.
+
+      * ------------------------VALIDATE-LIST----------------------*
+      * PARAMETER-VALUE-5 is the caller's "list" parameter, taken      *
+      * straight off the HTTP request - it must never reach a file    *
+      * path unchecked. Only letters, digits, dash and underscore are  *
+      * allowed, up to WS-SAFE-LIST-NAME's length, so it can't smuggle *
+      * a "/", "..", or anything else that escapes the todolist-*.txt  *
+      * naming scheme. Anything else falls back to the shared list,   *
+      * the same as leaving "list" blank.                              *
+       VALIDATE-LIST-NAME SECTION.
+
+           MOVE SPACES TO WS-SAFE-LIST-NAME
+           MOVE "Y" TO WS-LIST-NAME-IS-VALID
+
+           IF PARAMETER-VALUE-5 NOT = SPACES THEN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(PARAMETER-VALUE-5))
+                   TO WS-LIST-NAME-LENGTH
+               IF WS-LIST-NAME-LENGTH >
+                   FUNCTION LENGTH(WS-SAFE-LIST-NAME) THEN
+                   MOVE "N" TO WS-LIST-NAME-IS-VALID
+               ELSE
+                   PERFORM VARYING WS-LIST-NAME-INDEX FROM 1 BY 1
+                       UNTIL WS-LIST-NAME-INDEX > WS-LIST-NAME-LENGTH
+                       MOVE FUNCTION TRIM(PARAMETER-VALUE-5)
+                           (WS-LIST-NAME-INDEX:1) TO WS-LIST-NAME-CHAR
+                       IF (WS-LIST-NAME-CHAR < "A" OR
+                               WS-LIST-NAME-CHAR > "Z") AND
+                           (WS-LIST-NAME-CHAR < "a" OR
+                               WS-LIST-NAME-CHAR > "z") AND
+                           (WS-LIST-NAME-CHAR < "0" OR
+                               WS-LIST-NAME-CHAR > "9") AND
+                           WS-LIST-NAME-CHAR NOT = "-" AND
+                           WS-LIST-NAME-CHAR NOT = "_" THEN
+                           MOVE "N" TO WS-LIST-NAME-IS-VALID
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF LIST-NAME-IS-VALID THEN
+                   MOVE FUNCTION TRIM(PARAMETER-VALUE-5)
+                       TO WS-SAFE-LIST-NAME
+               ELSE
+                   MOVE SPACES TO WS-SAFE-LIST-NAME
+               END-IF
+           END-IF
+
+           EXIT.
+
+      * ------------------------LIST-NAME------------------------------*
+      * WS-SAFE-LIST-NAME is the whitelisted form of the caller's     *
+      * "list" parameter. Blank means the one shared list; any other  *
+      * name gets its own file.                                       *
+       BUILD-LIST-FILE-NAME SECTION.
+
+           IF WS-SAFE-LIST-NAME = SPACES THEN
+               MOVE "todolist.txt" TO WS-LIST-FILE-NAME
+           ELSE
+               MOVE SPACES TO WS-LIST-FILE-NAME
+               STRING "todolist-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SAFE-LIST-NAME) DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-LIST-FILE-NAME
+           END-IF
+
+           EXIT.
+
+      * ------------------------ADD----------------------------------- *
+      * WS-ADD-SUCCEEDED/RETURN-CODE let a caller that CALLs this      *
+      * program directly (TODORECUR's regeneration) tell whether the  *
+      * add actually landed before it acts on that assumption - a     *
+      * duplicate-key WRITE (this run racing another writer for the   *
+      * same WS-MAX-ITEM-ID + 1) is retried once against a fresh max  *
+      * id and only reported as failed if the retry also collides.    *
+       ADD-NEW-TODO-ITEM SECTION.
+
+           IF PARAMETER-VALUE-3 = SPACES THEN
+               MOVE "M" TO PARAMETER-VALUE-3
+           END-IF
+           IF PARAMETER-VALUE-4 = SPACES THEN
+               MOVE "99999999" TO PARAMETER-VALUE-4
+           END-IF
+           IF PARAMETER-VALUE-6 = SPACES THEN
+               MOVE "N" TO PARAMETER-VALUE-6
+           END-IF
+
+           MOVE "Y" TO WS-ADD-SUCCEEDED
+
+           COMPUTE ITEM-ID IN WS-TDLIST = WS-MAX-ITEM-ID + 1
+           MOVE NEW-TODO-ITEM TO ITEM-CONTENT IN WS-TDLIST
+           MOVE "O" TO ITEM-STATUS IN WS-TDLIST
+           MOVE PARAMETER-VALUE-3 TO ITEM-PRIORITY IN WS-TDLIST
+           MOVE PARAMETER-VALUE-4 TO ITEM-DUE-DATE IN WS-TDLIST
+           MOVE PARAMETER-VALUE-6 TO ITEM-RECURRENCE-CODE IN WS-TDLIST
+
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = 35 THEN
+               OPEN OUTPUT TDLIST
+           END-IF
+
+           PERFORM WRITE-NEW-TODO-RECORD
+
+           CLOSE TDLIST
+
+           IF ADD-ITEM-SUCCEEDED THEN
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 1 TO RETURN-CODE
+               DISPLAY '{ "error" : "could not add item" }'
+           END-IF
+
+           EXIT.
+
+      * ------------------------WRITE-RECORD---------------------------*
+       WRITE-NEW-TODO-RECORD SECTION.
+
+           WRITE TDLIST-FILE FROM WS-TDLIST
+               INVALID KEY PERFORM RETRY-ADD-WITH-NEXT-ID
+           END-WRITE
+
+           EXIT.
+
+      * ------------------------RETRY-ADD-------------------------------
+      * A duplicate key means WS-MAX-ITEM-ID was already stale when    *
+      * this request read it - recompute it from the file actually on *
+      * disk and try exactly once more before giving up. TDLIST has   *
+      * to be closed first: COUNT-LINES-IN-FILE opens it INPUT, and a *
+      * file already open I-O here cannot be reopened on top of.       *
+       RETRY-ADD-WITH-NEXT-ID SECTION.
+
+           CLOSE TDLIST
+           PERFORM COUNT-LINES-IN-FILE
+           COMPUTE ITEM-ID IN WS-TDLIST = WS-MAX-ITEM-ID + 1
+
+           OPEN I-O TDLIST
+           WRITE TDLIST-FILE FROM WS-TDLIST
+               INVALID KEY MOVE "N" TO WS-ADD-SUCCEEDED
+           END-WRITE
+
+           EXIT.
+
+      * ------------------------CLEAR--------------------------------- *
+      * Clearing is just archiving with the original record deleted   *
+      * as it goes (see ARCHIVE-LIST) - TDLIST is now ORGANIZATION     *
+      * INDEXED, and an indexed handler is free to keep its key index *
+      * in a companion file alongside the data file; renaming only    *
+      * the base filename (the previous approach) can orphan that     *
+      * companion file or leave it mismatched with the live data      *
+      * file. Deleting record-by-record through TDLIST's own handle   *
+      * is safe regardless of how many physical files the configured  *
+      * indexed handler actually keeps underneath.                    *
+       CLEAR-LIST SECTION.
+
+           PERFORM ARCHIVE-LIST
+
+           EXIT.
+
+      * ------------------------ARCHIVE------------------------------- *
+      * Copies every TDLIST record to a dated archive file, then      *
+      * deletes it from the live list in the same pass through the   *
+      * one open TDLIST connector - CLEAR-LIST calls this and adds    *
+      * nothing further, ACTION-SHOW-style requests never call it at  *
+      * all, so the archive-without-delete case does not exist.        *
+       ARCHIVE-LIST SECTION.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           MOVE SPACES TO WS-ARCHIVE-FILE-NAME
+           IF WS-SAFE-LIST-NAME = SPACES THEN
+               STRING "todolist-archive-" DELIMITED BY SIZE
+                   WS-TODAY DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILE-NAME
+           ELSE
+               STRING "todolist-" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-SAFE-LIST-NAME) DELIMITED BY SIZE
+                   "-archive-" DELIMITED BY SIZE
+                   WS-TODAY DELIMITED BY SIZE
+                   ".txt" DELIMITED BY SIZE
+                   INTO WS-ARCHIVE-FILE-NAME
+           END-IF
+
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               OPEN EXTEND TDLIST-ARCHIVE
+               MOVE "N" TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           WRITE TDLIST-ARCHIVE-FILE FROM WS-TDLIST
+                           DELETE TDLIST RECORD
+                               INVALID KEY CONTINUE
+                           END-DELETE
+                   END-READ
+               END-PERFORM
+
+               CLOSE TDLIST
+               CLOSE TDLIST-ARCHIVE
+           END-IF
+           EXIT.
+
+      * ------------------------DISPLAY------------------------------- *
+       DISPLAY-ITEM SECTION.
+
+           DISPLAY
+               '<li>'
+               '<input type="button" value="×" '
+                   'onclick="deleteItem('
+                   ITEM-ID IN WS-TDLIST
+               ');"/> '
+                   ITEM-CONTENT IN WS-TDLIST  '</li>'
+       EXIT.
+
+      * ------------------------VALIDATE-ID----------------------------*
+      * Shared by DELETE-ITEM/EDIT-ITEM/MOVE-ITEM/TOGGLE-ITEM-DONE: a  *
+      * stray id (stale page, double-click after a delete) must not   *
+      * reach a table operation, so every caller checks               *
+      * ITEM-ID-IS-VALID first and only PERFORMs its real work when   *
+      * it is set. Ids are no longer kept contiguous after a delete   *
+      * (see DELETE-ITEM), so a bound check against NUMBER-OF-TODOS   *
+      * can no longer tell whether an id exists - a keyed READ        *
+      * against TDLIST itself is the only reliable test. The length   *
+      * is bounds-checked against WS-TRIMMED-ID-TEXT itself (not just *
+      * tested against zero) before it is ever used as a reference-   *
+      * modification length, the same way VALIDATE-LIST-NAME bounds   *
+      * its own length before indexing.                                *
+       VALIDATE-ITEM-ID SECTION.
+
+           MOVE "Y" TO WS-ID-IS-VALID
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NEW-TODO-ITEM))
+               TO WS-TRIMMED-ID-LENGTH
+
+           IF WS-TRIMMED-ID-LENGTH = 0 OR
+               WS-TRIMMED-ID-LENGTH >
+                   FUNCTION LENGTH(WS-TRIMMED-ID-TEXT) THEN
+               MOVE "N" TO WS-ID-IS-VALID
+           ELSE
+               MOVE FUNCTION TRIM(NEW-TODO-ITEM) TO WS-TRIMMED-ID-TEXT
+               IF WS-TRIMMED-ID-TEXT(1:WS-TRIMMED-ID-LENGTH)
+                   IS NOT NUMERIC THEN
+                   MOVE "N" TO WS-ID-IS-VALID
+               ELSE
+                   COMPUTE ITEM-TO-DELETE =
+                       FUNCTION NUMVAL(NEW-TODO-ITEM)
+                   IF ITEM-TO-DELETE < 1 THEN
+                       MOVE "N" TO WS-ID-IS-VALID
+                   ELSE
+                       OPEN INPUT TDLIST
+                       IF WS-TDLIST-STATUS = 0 THEN
+                           MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+                           READ TDLIST
+                               INVALID KEY MOVE "N" TO WS-ID-IS-VALID
+                           END-READ
+                           CLOSE TDLIST
+                       ELSE
+                           MOVE "N" TO WS-ID-IS-VALID
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT.
+
+      * ------------------------INVALID-ID-----------------------------*
+      * Same JSON shape as the other error-free responses, so a caller *
+      * on the web side always gets JSON back, never a blank body.     *
+       DISPLAY-INVALID-ID-ERROR SECTION.
+
+           DISPLAY '{ "error" : "invalid id" }'
+
+           EXIT.
+
+      * ------------------------MOVE---------------------------------- *
+      * ACCESS IS DYNAMIC lets us swap the two records' content in    *
+      * place by key, instead of rewriting the whole file. Ids are no *
+      * longer contiguous after a delete, so "up"/"down" can't just   *
+      * compute ITEM-TO-DELETE +/- 1 and assume the record is there - *
+      * START locates the nearest record that actually exists on     *
+      * that side, then READ NEXT fetches it.                         *
+       MOVE-ITEM SECTION.
+
+           PERFORM VALIDATE-ITEM-ID
+           IF NOT ITEM-ID-IS-VALID THEN
+               PERFORM DISPLAY-INVALID-ID-ERROR
+           ELSE
+               OPEN I-O TDLIST
+               MOVE "N" TO WS-NEIGHBOR-FOUND
+
+               IF PARAMETER-VALUE-2 = "up" THEN
+                   MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+                   START TDLIST KEY IS LESS THAN ITEM-ID IN TDLIST-FILE
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           READ TDLIST NEXT INTO WS-TDLIST
+                               AT END CONTINUE
+                               NOT AT END
+                                   MOVE ITEM-ID IN WS-TDLIST
+                                    TO NEIGHBOR-ITEM-ID
+                                   MOVE "Y" TO WS-NEIGHBOR-FOUND
+                           END-READ
+                   END-START
+               END-IF
+
+               IF PARAMETER-VALUE-2 = "down" THEN
+                   MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+                   START TDLIST KEY IS
+                       GREATER THAN ITEM-ID IN TDLIST-FILE
+                       INVALID KEY CONTINUE
+                       NOT INVALID KEY
+                           READ TDLIST NEXT INTO WS-TDLIST
+                               AT END CONTINUE
+                               NOT AT END
+                                   MOVE ITEM-ID IN WS-TDLIST
+                                    TO NEIGHBOR-ITEM-ID
+                                   MOVE "Y" TO WS-NEIGHBOR-FOUND
+                           END-READ
+                   END-START
+               END-IF
+
+               IF WS-NEIGHBOR-FOUND = "Y" THEN
+                   PERFORM SWAP-WITH-NEIGHBOR
+               END-IF
+
+               CLOSE TDLIST
+           END-IF
+
+       EXIT.
+
+       SWAP-WITH-NEIGHBOR SECTION.
+
+           MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+           READ TDLIST INTO WS-TDLIST
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE ITEM-CONTENT IN WS-TDLIST TO SHIFT-CONTENT
+           MOVE ITEM-STATUS IN WS-TDLIST TO SHIFT-STATUS
+           MOVE ITEM-PRIORITY IN WS-TDLIST TO SHIFT-PRIORITY
+           MOVE ITEM-DUE-DATE IN WS-TDLIST TO SHIFT-DUE-DATE
+           MOVE ITEM-RECURRENCE-CODE IN WS-TDLIST TO SHIFT-RECURRENCE
+
+           MOVE NEIGHBOR-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+           READ TDLIST INTO WS-TDLIST
+               INVALID KEY CONTINUE
+           END-READ
+           MOVE ITEM-CONTENT IN WS-TDLIST TO NEIGHBOR-CONTENT
+           MOVE ITEM-STATUS IN WS-TDLIST TO NEIGHBOR-STATUS
+           MOVE ITEM-PRIORITY IN WS-TDLIST TO NEIGHBOR-PRIORITY
+           MOVE ITEM-DUE-DATE IN WS-TDLIST TO NEIGHBOR-DUE-DATE
+           MOVE ITEM-RECURRENCE-CODE IN WS-TDLIST TO NEIGHBOR-RECURRENCE
+
+           MOVE SHIFT-CONTENT TO ITEM-CONTENT IN WS-TDLIST
+           MOVE SHIFT-STATUS TO ITEM-STATUS IN WS-TDLIST
+           MOVE SHIFT-PRIORITY TO ITEM-PRIORITY IN WS-TDLIST
+           MOVE SHIFT-DUE-DATE TO ITEM-DUE-DATE IN WS-TDLIST
+           MOVE SHIFT-RECURRENCE TO ITEM-RECURRENCE-CODE IN WS-TDLIST
+           REWRITE TDLIST-FILE FROM WS-TDLIST
+
+           MOVE ITEM-TO-DELETE TO ITEM-ID IN WS-TDLIST
+           MOVE NEIGHBOR-CONTENT TO ITEM-CONTENT IN WS-TDLIST
+           MOVE NEIGHBOR-STATUS TO ITEM-STATUS IN WS-TDLIST
+           MOVE NEIGHBOR-PRIORITY TO ITEM-PRIORITY IN WS-TDLIST
+           MOVE NEIGHBOR-DUE-DATE TO ITEM-DUE-DATE IN WS-TDLIST
+           MOVE NEIGHBOR-RECURRENCE TO ITEM-RECURRENCE-CODE IN WS-TDLIST
+           REWRITE TDLIST-FILE FROM WS-TDLIST
+
+           EXIT.
+
+      * ------------------------TOGGLE-DONE--------------------------- *
+      * Same VALIDATE-ITEM-ID guard as DELETE-ITEM/EDIT-ITEM/MOVE-ITEM *
+      * - without it, a fresh named list with no file yet on disk     *
+      * would OPEN with status 35 and then READ against a handle that *
+      * never opened.                                                  *
+       TOGGLE-ITEM-DONE SECTION.
+
+           PERFORM VALIDATE-ITEM-ID
+           IF NOT ITEM-ID-IS-VALID THEN
+               PERFORM DISPLAY-INVALID-ID-ERROR
+           ELSE
+               OPEN I-O TDLIST
+               MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+               READ TDLIST INTO WS-TDLIST
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       IF ITEM-STATUS IN WS-TDLIST = "D" THEN
+                           MOVE "O" TO ITEM-STATUS IN WS-TDLIST
+                       ELSE
+                           MOVE "D" TO ITEM-STATUS IN WS-TDLIST
+                       END-IF
+                       REWRITE TDLIST-FILE FROM WS-TDLIST
+               END-READ
+               CLOSE TDLIST
+           END-IF
+
+       EXIT.
+
+      *v3 == der dritte Parameter
+      *ITEM-TO-DELETE == die ID
+
+      * ------------------------DELETE-------------------------------- *
+      * A single keyed DELETE, nothing else - ids are no longer kept   *
+      * contiguous, so there is nothing left to shift down. A deleted  *
+      * id simply becomes a gap; VALIDATE-ITEM-ID confirms existence   *
+      * with a keyed READ rather than a range check, and MOVE-ITEM     *
+      * finds its neighbor with START instead of assuming id +/- 1.    *
+       DELETE-ITEM SECTION.
+
+           PERFORM VALIDATE-ITEM-ID
+           IF NOT ITEM-ID-IS-VALID THEN
+               PERFORM DISPLAY-INVALID-ID-ERROR
+           ELSE
+               OPEN I-O TDLIST
+
+               MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+               DELETE TDLIST RECORD
+                   INVALID KEY CONTINUE
+               END-DELETE
+
+               CLOSE TDLIST
+
+               SUBTRACT 1 FROM NUMBER-OF-TODOS GIVING NUMBER-OF-TODOS
+           END-IF
+
+       EXIT.
+
+      * ------------------------EDIT---------------------------------- *
+       EDIT-ITEM SECTION.
+
+           PERFORM VALIDATE-ITEM-ID
+           IF NOT ITEM-ID-IS-VALID THEN
+               PERFORM DISPLAY-INVALID-ID-ERROR
+           ELSE
+               OPEN I-O TDLIST
+               MOVE ITEM-TO-DELETE TO ITEM-ID IN TDLIST-FILE
+               READ TDLIST INTO WS-TDLIST
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE PARAMETER-VALUE-2
+                        TO ITEM-CONTENT IN WS-TDLIST
+                       IF PARAMETER-VALUE-3 NOT = SPACES THEN
+                           MOVE PARAMETER-VALUE-3
+                            TO ITEM-PRIORITY IN WS-TDLIST
+                       END-IF
+                       IF PARAMETER-VALUE-4 NOT = SPACES THEN
+                           MOVE PARAMETER-VALUE-4
+                            TO ITEM-DUE-DATE IN WS-TDLIST
+                       END-IF
+                       REWRITE TDLIST-FILE FROM WS-TDLIST
+               END-READ
+               CLOSE TDLIST
+           END-IF
+
+       EXIT.
+
+      * ------------------------READ---------------------------------- *
+       READ-TODOLIST-FROM-FILE SECTION.
+
+           OPEN INPUT TDLIST
+           MOVE "N" TO WS-EOF
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TDLIST NEXT INTO WS-TDLIST
+                   AT END MOVE 'Y' TO WS-EOF
+                   NOT AT END PERFORM DISPLAY-ITEM
+               END-READ
+           END-PERFORM
+
+           CLOSE TDLIST
+       EXIT.
+
+      * ------------------------READ-JSON----------------------------- *
+      * Items are shown most urgent first: earliest due date, then     *
+      * highest priority for items due on the same date.              *
+       READ-TODOLIST-FROM-FILE-AS-JSON SECTION.
+
+           PERFORM LOAD-SORT-TABLE
+           PERFORM SORT-TABLE-BY-URGENCY
+
+           DISPLAY '{ "items" : ['
+
+           PERFORM VARYING COUNTER FROM 1 BY 1
+               UNTIL COUNTER > SORT-COUNT
+               IF COUNTER > 1 THEN
+                   DISPLAY ', '
+               END-IF
+               PERFORM EMIT-JSON-ITEM
+           END-PERFORM
+
+           DISPLAY ''
+           DISPLAY ']}'
+
+           EXIT.
+
+      * ------------------------EMIT-JSON------------------------------*
+      * Emits the "{ id, content, status, priority, dueDate }" JSON    *
+      * object for SORT-TABLE entry COUNTER - shared by the full       *
+      * listing and the keyword search, so both produce the same item *
+      * shape. priority/dueDate are plain fixed-format codes (H/M/L,  *
+      * YYYYMMDD), not free text, so they need no escaping.            *
+       EMIT-JSON-ITEM SECTION.
+
+           PERFORM ESCAPE-JSON-CONTENT
+
+           DISPLAY '  { "id" : ' WITH NO ADVANCING
+           DISPLAY SORT-ITEM-ID(COUNTER) WITH NO ADVANCING
+           DISPLAY ', "content" : "' WITH NO ADVANCING
+           DISPLAY
+               FUNCTION TRIM(WS-ESCAPED-CONTENT)
+               '", "status" : "' WITH NO ADVANCING
+           IF SORT-ITEM-STATUS(COUNTER) = "D" THEN
+               DISPLAY 'done' WITH NO ADVANCING
+           ELSE
+               DISPLAY 'open' WITH NO ADVANCING
+           END-IF
+           DISPLAY '", "priority" : "' WITH NO ADVANCING
+           DISPLAY SORT-ITEM-PRIORITY(COUNTER) WITH NO ADVANCING
+           DISPLAY '", "dueDate" : "' WITH NO ADVANCING
+           DISPLAY SORT-ITEM-DUE-DATE(COUNTER) WITH NO ADVANCING
+           DISPLAY '" }' WITH NO ADVANCING
+
+           EXIT.
+
+      * ------------------------ESCAPE-JSON----------------------------*
+      * Builds a JSON-safe copy of SORT-TABLE entry COUNTER's content: *
+      * quotes and backslashes get a backslash escape, control        *
+      * characters become a plain space, everything else passes       *
+      * through unchanged.                                            *
+       ESCAPE-JSON-CONTENT SECTION.
+
+           MOVE SPACES TO WS-ESCAPED-CONTENT
+           MOVE FUNCTION TRIM(SORT-ITEM-CONTENT(COUNTER))
+               TO WS-ESCAPE-SRC-CONTENT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ESCAPE-SRC-CONTENT))
+               TO WS-ESCAPE-SRC-LENGTH
+           MOVE 1 TO WS-ESCAPE-SRC-INDEX
+           MOVE 1 TO WS-ESCAPE-DST-INDEX
+
+           PERFORM UNTIL WS-ESCAPE-SRC-INDEX > WS-ESCAPE-SRC-LENGTH
+               MOVE WS-ESCAPE-SRC-CONTENT
+                   (WS-ESCAPE-SRC-INDEX:1) TO WS-ESCAPE-CHAR
+
+               EVALUATE TRUE
+                   WHEN WS-ESCAPE-CHAR = '"'
+                       MOVE '\' TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+                       MOVE '"' TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+                   WHEN WS-ESCAPE-CHAR = '\'
+                       MOVE '\' TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+                       MOVE '\' TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+                   WHEN WS-ESCAPE-CHAR < ' '
+                       MOVE ' ' TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+                   WHEN OTHER
+                       MOVE WS-ESCAPE-CHAR TO
+                           WS-ESCAPED-CONTENT(WS-ESCAPE-DST-INDEX:1)
+                       ADD 1 TO WS-ESCAPE-DST-INDEX
+               END-EVALUATE
+
+               ADD 1 TO WS-ESCAPE-SRC-INDEX
+           END-PERFORM
+
+           EXIT.
+
+      * ------------------------SEARCH---------------------------------*
+      * Same JSON shape as READ-TODOLIST-FROM-FILE-AS-JSON, restricted *
+      * to items whose content contains the "query" parameter.        *
+       SEARCH-TODOLIST-BY-KEYWORD SECTION.
+
+           MOVE FUNCTION TRIM(NEW-TODO-ITEM) TO WS-SEARCH-QUERY
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(NEW-TODO-ITEM))
+               TO WS-QUERY-LENGTH
+
+           PERFORM LOAD-SORT-TABLE
+           PERFORM SORT-TABLE-BY-URGENCY
+
+           DISPLAY '{ "items" : ['
+
+           MOVE 0 TO WS-MATCHES-SHOWN
+
+           PERFORM VARYING COUNTER FROM 1 BY 1
+               UNTIL COUNTER > SORT-COUNT
+               IF WS-QUERY-LENGTH = 0 THEN
+                   MOVE 1 TO WS-CONTAINS-COUNT
+               ELSE
+                   MOVE 0 TO WS-CONTAINS-COUNT
+                   INSPECT SORT-ITEM-CONTENT(COUNTER) TALLYING
+                       WS-CONTAINS-COUNT FOR ALL
+                       WS-SEARCH-QUERY(1:WS-QUERY-LENGTH)
+               END-IF
+               IF WS-CONTAINS-COUNT > 0 THEN
+                   IF WS-MATCHES-SHOWN > 0 THEN
+                       DISPLAY ', '
+                   END-IF
+                   PERFORM EMIT-JSON-ITEM
+                   ADD 1 TO WS-MATCHES-SHOWN
+               END-IF
+           END-PERFORM
+
+           DISPLAY ''
+           DISPLAY ']}'
+
+           EXIT.
+
+      * ------------------------LOAD-SORT----------------------------- *
+       LOAD-SORT-TABLE SECTION.
+
+           MOVE 0 TO SORT-COUNT
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               MOVE "N" TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO SORT-COUNT
+                           MOVE ITEM-ID IN WS-TDLIST
+                            TO SORT-ITEM-ID(SORT-COUNT)
+                           MOVE ITEM-CONTENT IN WS-TDLIST
+                            TO SORT-ITEM-CONTENT(SORT-COUNT)
+                           MOVE ITEM-STATUS IN WS-TDLIST
+                            TO SORT-ITEM-STATUS(SORT-COUNT)
+                           MOVE ITEM-PRIORITY IN WS-TDLIST
+                            TO SORT-ITEM-PRIORITY(SORT-COUNT)
+                           MOVE ITEM-DUE-DATE IN WS-TDLIST
+                            TO SORT-ITEM-DUE-DATE(SORT-COUNT)
+                   END-READ
+               END-PERFORM
+
+               CLOSE TDLIST
+           END-IF
+           EXIT.
+
+      * ------------------------SORT---------------------------------- *
+      * Native SORT over SORT-WORK-FILE instead of an in-memory        *
+      * bubble sort - O(n log n) via the runtime's external merge      *
+      * sort rather than O(n squared), which matters here since this  *
+      * runs on every ACTION-SHOW/ACTION-SEARCH, not just on a write.  *
+      * RELEASE-SORT-RECORDS/RETURN-SORT-RECORDS feed the same         *
+      * SORT-ITEM-* arrays back in sorted order, so EMIT-JSON-ITEM     *
+      * and the keyword search downstream are unchanged.               *
+       SORT-TABLE-BY-URGENCY SECTION.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ITEM-DUE-DATE
+               ON ASCENDING KEY SW-PRIORITY-RANK
+               INPUT PROCEDURE IS RELEASE-SORT-RECORDS
+               OUTPUT PROCEDURE IS RETURN-SORT-RECORDS
+
+           EXIT.
+
+      * ------------------------RELEASE-SORT------------------------- *
+       RELEASE-SORT-RECORDS SECTION.
+
+           PERFORM VARYING COUNTER FROM 1 BY 1
+               UNTIL COUNTER > SORT-COUNT
+               MOVE SORT-ITEM-PRIORITY(COUNTER) TO PRIORITY-RANK-CHAR
+               PERFORM RANK-OF-PRIORITY
+               MOVE SORT-ITEM-DUE-DATE(COUNTER) TO SW-ITEM-DUE-DATE
+               MOVE PRIORITY-RANK-VALUE TO SW-PRIORITY-RANK
+               MOVE SORT-ITEM-ID(COUNTER) TO SW-ITEM-ID
+               MOVE SORT-ITEM-CONTENT(COUNTER) TO SW-ITEM-CONTENT
+               MOVE SORT-ITEM-STATUS(COUNTER) TO SW-ITEM-STATUS
+               MOVE SORT-ITEM-PRIORITY(COUNTER) TO SW-ITEM-PRIORITY
+               RELEASE SORT-WORK-RECORD
+           END-PERFORM
+
+           EXIT.
+
+      * ------------------------RETURN-SORT-------------------------- *
+       RETURN-SORT-RECORDS SECTION.
+
+           MOVE "N" TO WS-SORT-EOF
+           MOVE 0 TO COUNTER
+
+           PERFORM UNTIL WS-SORT-EOF = "Y"
+               RETURN SORT-WORK-FILE
+                   AT END MOVE "Y" TO WS-SORT-EOF
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE SW-ITEM-ID TO SORT-ITEM-ID(COUNTER)
+                       MOVE SW-ITEM-CONTENT
+                        TO SORT-ITEM-CONTENT(COUNTER)
+                       MOVE SW-ITEM-STATUS
+                        TO SORT-ITEM-STATUS(COUNTER)
+                       MOVE SW-ITEM-PRIORITY
+                        TO SORT-ITEM-PRIORITY(COUNTER)
+                       MOVE SW-ITEM-DUE-DATE
+                        TO SORT-ITEM-DUE-DATE(COUNTER)
+               END-RETURN
+           END-PERFORM
+
+           EXIT.
+
+      * ------------------------RANK---------------------------------- *
+      * Lower rank sorts first: H is the most urgent, L the least.     *
+       RANK-OF-PRIORITY SECTION.
+
+           EVALUATE PRIORITY-RANK-CHAR
+               WHEN "H" MOVE 1 TO PRIORITY-RANK-VALUE
+               WHEN "M" MOVE 2 TO PRIORITY-RANK-VALUE
+               WHEN "L" MOVE 3 TO PRIORITY-RANK-VALUE
+               WHEN OTHER MOVE 2 TO PRIORITY-RANK-VALUE
+           END-EVALUATE
+           EXIT.
+
+      * ------------------------COUNT--------------------------------- *
+      * Also tracks the highest ITEM-ID in use, so ADD-NEW-TODO-ITEM  *
+      * can hand out the next key without renumbering anything.       *
+       COUNT-LINES-IN-FILE SECTION.
+
+           MOVE 0 TO NUMBER-OF-TODOS
+           MOVE 0 TO WS-MAX-ITEM-ID
+
+           OPEN INPUT TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO NUMBER-OF-TODOS
+                           IF ITEM-ID IN WS-TDLIST > WS-MAX-ITEM-ID THEN
+                               MOVE ITEM-ID IN WS-TDLIST
+                                TO WS-MAX-ITEM-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TDLIST
+           END-IF
+
+           EXIT.
+
+      * -------------------------------------------------------------- *
+
+       END PROGRAM TODOLISTE.
