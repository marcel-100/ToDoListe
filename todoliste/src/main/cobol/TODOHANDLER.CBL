@@ -13,10 +13,14 @@
        01 CHUNK-OF-POST PIC X(2048).
 
        WORKING-STORAGE SECTION.
-       01 IN-STATUS PIC 9999.
+       01 IN-STATUS PIC 99.
        01 NEWLINE PIC X VALUE X'0A'.
        01 PARAMETER-VALUE-1 PIC X(1024).
        01 PARAMETER-VALUE-2 PIC X(1024).
+       01 PARAMETER-VALUE-3 PIC X(1024).
+       01 PARAMETER-VALUE-4 PIC X(1024).
+       01 PARAMETER-VALUE-5 PIC X(1024).
+       01 PARAMETER-VALUE-6 PIC X(1024).
        COPY todoactions.
        COPY cgiutildata.
 
@@ -30,6 +34,8 @@
 
            PERFORM READ-TODOLIST-ACTION
 
+           PERFORM READ-LIST-NAME
+
           *>  DISPLAY CHUNK-OF-POST UPON SYSERR
 
            EVALUATE TRUE
@@ -45,6 +51,10 @@
                    PERFORM EDIT-ITEM
                WHEN ACTION-MOVE-ITEM
                    PERFORM MOVE-ITEM
+               WHEN ACTION-TOGGLE-DONE
+                   PERFORM TOGGLE-ITEM
+               WHEN ACTION-SEARCH
+                   PERFORM SEARCH-TODOLIST
                WHEN OTHER
                    DISPLAY "Action unbekannt: " TODO-ACTION
            END-EVALUATE
@@ -105,13 +115,42 @@
 
            EXIT.
 
+      * -------------------------------------------------------------- *
+
+       READ-LIST-NAME SECTION.
+
+           MOVE "list" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-5
+
+           EXIT.
+
       * -------------------------------------------------------------- *
 
        ADD-TODOLIST-ENTRY SECTION.
 
            MOVE "content" TO PARAMETER-NAME
            PERFORM READ-PARAMETER-VALUE
-           CALL "TODOLISTE" USING TODO-ACTION PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-1
+
+           MOVE "priority" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-3
+
+           MOVE "duedate" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-4
+
+           MOVE "recurrence" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-6
+
+           MOVE SPACES TO PARAMETER-VALUE-2
+
+           CALL "TODOLISTE" USING
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
 
            EXIT.
 
@@ -119,7 +158,13 @@
 
        SHOW-TODOLIST SECTION.
 
-           CALL "TODOLISTE" USING TODO-ACTION
+           MOVE SPACES TO PARAMETER-VALUE-1 PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
+           CALL "TODOLISTE" USING
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
 
            EXIT.
 
@@ -127,7 +172,13 @@
 
        DELETE-TODOLIST SECTION.
 
-           CALL "TODOLISTE" USING TODO-ACTION
+           MOVE SPACES TO PARAMETER-VALUE-1 PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
+           CALL "TODOLISTE" USING
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
 
            EXIT.
 
@@ -138,8 +189,28 @@
            MOVE "id" TO PARAMETER-NAME
            PERFORM READ-PARAMETER-VALUE
            MOVE PARAMETER-VALUE TO PARAMETER-VALUE-1
+           MOVE SPACES TO PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
            CALL "TODOLISTE" USING
-               TODO-ACTION PARAMETER-VALUE-1
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
+           EXIT.
+      * -------------------------------------------------------------- *
+
+       TOGGLE-ITEM SECTION.
+
+           MOVE "id" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-1
+           MOVE SPACES TO PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
+           CALL "TODOLISTE" USING
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
            EXIT.
       * -------------------------------------------------------------- *
        EDIT-ITEM SECTION.
@@ -151,8 +222,20 @@
            PERFORM READ-PARAMETER-VALUE
            MOVE PARAMETER-VALUE TO PARAMETER-VALUE-2
 
+           MOVE "priority" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-3
+
+           MOVE "duedate" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-4
+
+           MOVE SPACES TO PARAMETER-VALUE-6
+
            CALL "TODOLISTE" USING
                TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
 
        EXIT.
       * -------------------------------------------------------------- *
@@ -166,11 +249,31 @@
            MOVE "direction" TO PARAMETER-NAME
            PERFORM READ-PARAMETER-VALUE
            MOVE PARAMETER-VALUE TO PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
 
            CALL "TODOLISTE" USING
                TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
        EXIT.
 
+      * -------------------------------------------------------------- *
+
+       SEARCH-TODOLIST SECTION.
+
+           MOVE "query" TO PARAMETER-NAME
+           PERFORM READ-PARAMETER-VALUE
+           MOVE PARAMETER-VALUE TO PARAMETER-VALUE-1
+           MOVE SPACES TO PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-3 PARAMETER-VALUE-4
+           MOVE SPACES TO PARAMETER-VALUE-6
+           CALL "TODOLISTE" USING
+               TODO-ACTION PARAMETER-VALUE-1 PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
+           EXIT.
+
       * -------------------------------------------------------------- *
 
        END PROGRAM TODOHANDLER.
