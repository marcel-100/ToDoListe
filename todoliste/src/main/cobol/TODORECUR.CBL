@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TODORECUR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TDLIST ASSIGN TO "todolist.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ITEM-ID IN TDLIST-FILE
+               FILE STATUS IS WS-TDLIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TDLIST.
+       01 TDLIST-FILE.
+           COPY tdlistrec.
+
+       WORKING-STORAGE SECTION.
+       01 WS-TDLIST.
+           COPY tdlistrec.
+       01 WS-TDLIST-STATUS PIC 99.
+       01 WS-EOF PIC A(1).
+       01 WS-TODAY PIC 9(8).
+       01 WS-DUE-DATE-NUMERIC PIC 9(8).
+       01 WS-DUE-DATE-INTEGER PIC 9(8).
+       01 WS-NEXT-DUE-INTEGER PIC 9(8).
+       01 WS-NEXT-DUE-DATE PIC 9(8).
+       01 PARAMETER-VALUE-2 PIC X(1024).
+       01 PARAMETER-VALUE-3 PIC X(1024).
+       01 PARAMETER-VALUE-4 PIC X(1024).
+       01 PARAMETER-VALUE-5 PIC X(1024).
+       01 PARAMETER-VALUE-6 PIC X(1024).
+       01 WS-RESUME-ITEM-ID PIC 9(5).
+       COPY todoactions.
+       COPY todoitem.
+
+      * -------------------------------------------------------------- *
+      * Nightly batch job: finds items flagged recurring whose due    *
+      * date has passed and re-adds a fresh copy of each through      *
+      * TODOLISTE's own ACTION-ADD path, so a regenerated item is     *
+      * built exactly the way ADD-NEW-TODO-ITEM builds any other one. *
+      * -------------------------------------------------------------- *
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           PERFORM REGENERATE-RECURRING-ITEMS
+
+           GOBACK.
+
+      * ------------------------REGENERATE-----------------------------*
+      * I-O, not INPUT: once an overdue item has been regenerated, the *
+      * original is retired (recurrence code set to "N") in the same   *
+      * pass, so it stops matching on every later run. Without that,   *
+      * the same past-due original would be found again tomorrow and   *
+      * every day after, re-adding another copy forever.               *
+       REGENERATE-RECURRING-ITEMS SECTION.
+
+           OPEN I-O TDLIST
+           IF WS-TDLIST-STATUS = 0 THEN
+               MOVE "N" TO WS-EOF
+
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TDLIST NEXT INTO WS-TDLIST
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM EVALUATE-RECURRING-ITEM
+                   END-READ
+               END-PERFORM
+
+               CLOSE TDLIST
+           END-IF
+           EXIT.
+
+      * ------------------------EVALUATE-RECUR-------------------------*
+      * TDLIST has to be closed before RE-ADD-RECURRING-ITEM's CALL to *
+      * TODOLISTE, which opens its own SELECT on the same physical     *
+      * file - two live opens of one indexed file from two different  *
+      * FILE-CONTROL entries in the same run unit is unsupported and  *
+      * can corrupt it. The current key is saved first so the scan    *
+      * can resume right after it once TDLIST is reopened, and the     *
+      * original is retired only once RETURN-CODE confirms the add     *
+      * actually landed - a silently-failed add must not cost us the   *
+      * only copy of the item.                                         *
+       EVALUATE-RECURRING-ITEM SECTION.
+
+           IF ITEM-RECURRENCE-CODE IN WS-TDLIST NOT = "N" THEN
+               MOVE ITEM-DUE-DATE IN WS-TDLIST TO WS-DUE-DATE-NUMERIC
+               IF WS-DUE-DATE-NUMERIC <= WS-TODAY THEN
+                   MOVE ITEM-ID IN WS-TDLIST TO WS-RESUME-ITEM-ID
+                   CLOSE TDLIST
+
+                   PERFORM RE-ADD-RECURRING-ITEM
+
+                   OPEN I-O TDLIST
+                   IF WS-TDLIST-STATUS = 0 THEN
+                       IF RETURN-CODE = 0 THEN
+                           PERFORM RETIRE-ORIGINAL-ITEM
+                       END-IF
+
+                       MOVE WS-RESUME-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+                       START TDLIST KEY IS GREATER THAN
+                           ITEM-ID IN TDLIST-FILE
+                           INVALID KEY MOVE "Y" TO WS-EOF
+                       END-START
+                   ELSE
+                       MOVE "Y" TO WS-EOF
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT.
+
+      * ------------------------RETIRE---------------------------------*
+      * The original is retired, not deleted, so history is kept the   *
+      * same way CLEAR-LIST's archive keeps removed items - marking it *
+      * done too, alongside clearing its recurrence code, stops it     *
+      * from lingering as a past-due OPEN duplicate once its successor *
+      * has taken over, since TODOREPORT and the live listing already  *
+      * skip ITEM-STATUS = "D" records.                                *
+       RETIRE-ORIGINAL-ITEM SECTION.
+
+           MOVE WS-RESUME-ITEM-ID TO ITEM-ID IN TDLIST-FILE
+           READ TDLIST INTO WS-TDLIST
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO ITEM-RECURRENCE-CODE IN WS-TDLIST
+                   MOVE "D" TO ITEM-STATUS IN WS-TDLIST
+                   REWRITE TDLIST-FILE FROM WS-TDLIST
+           END-READ
+
+           EXIT.
+
+      * ------------------------RE-ADD---------------------------------*
+      * Goes through TODOLISTE/ACTION-ADD rather than writing TDLIST  *
+      * directly, so the regenerated item picks up a fresh id the     *
+      * same way ADD-NEW-TODO-ITEM hands one to any other new item.   *
+      * TODOLISTE sets RETURN-CODE to 0/1 to report whether the WRITE *
+      * actually landed, checked by EVALUATE-RECURRING-ITEM above     *
+      * before it retires the original.                                *
+       RE-ADD-RECURRING-ITEM SECTION.
+
+           PERFORM COMPUTE-NEXT-DUE-DATE
+
+           MOVE ITEM-CONTENT IN WS-TDLIST TO NEW-TODO-ITEM
+           MOVE ITEM-PRIORITY IN WS-TDLIST TO PARAMETER-VALUE-3
+           MOVE WS-NEXT-DUE-DATE TO PARAMETER-VALUE-4
+           MOVE ITEM-RECURRENCE-CODE IN WS-TDLIST TO PARAMETER-VALUE-6
+           MOVE SPACES TO PARAMETER-VALUE-2
+           MOVE SPACES TO PARAMETER-VALUE-5
+           MOVE "add" TO TODO-ACTION
+
+           CALL "TODOLISTE" USING
+               TODO-ACTION NEW-TODO-ITEM PARAMETER-VALUE-2
+               PARAMETER-VALUE-3 PARAMETER-VALUE-4 PARAMETER-VALUE-5
+               PARAMETER-VALUE-6
+
+           EXIT.
+
+      * ------------------------NEXT-DUE-------------------------------*
+      * D/W/M step the due date by 1/7/30 days; anything else leaves   *
+      * it where it was rather than guessing at an interval.           *
+       COMPUTE-NEXT-DUE-DATE SECTION.
+
+           MOVE ITEM-DUE-DATE IN WS-TDLIST TO WS-DUE-DATE-NUMERIC
+           COMPUTE WS-DUE-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-DUE-DATE-NUMERIC)
+
+           EVALUATE ITEM-RECURRENCE-CODE IN WS-TDLIST
+               WHEN "D"
+                   COMPUTE WS-NEXT-DUE-INTEGER = WS-DUE-DATE-INTEGER + 1
+               WHEN "W"
+                   COMPUTE WS-NEXT-DUE-INTEGER = WS-DUE-DATE-INTEGER + 7
+               WHEN "M"
+                   COMPUTE WS-NEXT-DUE-INTEGER =
+                       WS-DUE-DATE-INTEGER + 30
+               WHEN OTHER
+                   MOVE WS-DUE-DATE-INTEGER TO WS-NEXT-DUE-INTEGER
+           END-EVALUATE
+
+           COMPUTE WS-NEXT-DUE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-NEXT-DUE-INTEGER)
+
+           EXIT.
+
+      * -------------------------------------------------------------- *
+
+       END PROGRAM TODORECUR.
